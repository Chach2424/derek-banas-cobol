@@ -0,0 +1,116 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUMCLRK.
+AUTHOR.
+DATE-WRITTEN.August 9th 2026.
+*> Interactive front end onto GETSUM for a clerk keying transactions
+*> in one pair at a time at a terminal, as opposed to SUMDRV which
+*> runs the same subprogram unattended over a transaction file.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-LNum1        PIC 9(8).
+01 WS-LNum2        PIC 9(8).
+01 WS-LSum1        PIC 9(8).
+01 WS-LStatus      PIC 9 VALUE 0.
+       88 SumOK        VALUE 0.
+       88 SumOverflow  VALUE 1.
+01 WS-Num-Entry    PIC X(8).
+01 WS-Num-Valid    PIC X VALUE 'N'.
+       88 NumEntryOK VALUE 'Y'.
+01 WS-More-Entries PIC X VALUE 'Y'.
+       88 MoreEntries VALUE 'Y'.
+01 WS-Chk-Idx      PIC 9.
+01 WS-Saw-Space    PIC X VALUE 'N'.
+01 WS-Audit-Program PIC X(8) VALUE "SUMCLRK".
+01 WS-Audit-Event   PIC X(8).
+01 WS-Audit-Detail  PIC X(40).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+       MOVE "START" TO WS-Audit-Event
+       MOVE "Beginning run" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       DISPLAY "GETSUM clerk entry - add two numbers, or Q to quit".
+       PERFORM UNTIL NOT MoreEntries
+           PERFORM GET-FIRST-NUMBER
+           IF MoreEntries
+               PERFORM GET-SECOND-NUMBER
+               PERFORM CALL-GETSUM
+               PERFORM SHOW-RESULT
+           END-IF
+       END-PERFORM
+       DISPLAY "SUMCLRK finished"
+       MOVE "STOP" TO WS-Audit-Event
+       MOVE "Run complete" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       STOP RUN.
+
+GET-FIRST-NUMBER.
+       MOVE 'N' TO WS-Num-Valid
+       PERFORM UNTIL NumEntryOK OR NOT MoreEntries
+           DISPLAY "Enter first number (or Q to quit): "
+               WITH NO ADVANCING
+           ACCEPT WS-Num-Entry
+           IF WS-Num-Entry = "Q" OR WS-Num-Entry = "q"
+               MOVE 'N' TO WS-More-Entries
+           ELSE
+               PERFORM CHECK-NUM-ENTRY-FORMAT
+               IF NumEntryOK
+                   MOVE WS-Num-Entry TO WS-LNum1
+               ELSE
+                   DISPLAY "Invalid entry - enter digits only"
+               END-IF
+           END-IF
+       END-PERFORM.
+
+GET-SECOND-NUMBER.
+       MOVE 'N' TO WS-Num-Valid
+       PERFORM UNTIL NumEntryOK
+           DISPLAY "Enter second number: " WITH NO ADVANCING
+           ACCEPT WS-Num-Entry
+           PERFORM CHECK-NUM-ENTRY-FORMAT
+           IF NumEntryOK
+               MOVE WS-Num-Entry TO WS-LNum2
+           ELSE
+               DISPLAY "Invalid entry - enter digits only"
+           END-IF
+       END-PERFORM.
+
+*> Digits may be followed by trailing spaces (ACCEPT left-justifies
+*> into the field), but no digit may follow a space, and there must
+*> be at least one digit.
+CHECK-NUM-ENTRY-FORMAT.
+       MOVE 'Y' TO WS-Num-Valid
+       MOVE 'N' TO WS-Saw-Space
+       PERFORM VARYING WS-Chk-Idx FROM 1 BY 1 UNTIL WS-Chk-Idx > 8
+           EVALUATE TRUE
+               WHEN WS-Num-Entry(WS-Chk-Idx:1) = SPACE
+                   MOVE 'Y' TO WS-Saw-Space
+               WHEN WS-Num-Entry(WS-Chk-Idx:1) >= '0' AND
+                    WS-Num-Entry(WS-Chk-Idx:1) <= '9'
+                   IF WS-Saw-Space = 'Y'
+                       MOVE 'N' TO WS-Num-Valid
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-Num-Valid
+           END-EVALUATE
+       END-PERFORM
+       IF WS-Num-Entry(1:1) = SPACE
+           MOVE 'N' TO WS-Num-Valid
+       END-IF.
+
+CALL-GETSUM.
+       CALL 'GETSUM' USING WS-LNum1, WS-LNum2, WS-LSum1, WS-LStatus.
+
+SHOW-RESULT.
+       IF SumOverflow
+           DISPLAY "*** OVERFLOW *** " WS-LNum1 " + " WS-LNum2
+               " does not fit"
+       ELSE
+           DISPLAY WS-LNum1 " + " WS-LNum2 " = " WS-LSum1
+       END-IF.
