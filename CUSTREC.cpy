@@ -0,0 +1,16 @@
+      *>-----------------------------------------------------------
+      *> CUSTREC - shared customer record layout.
+      *>
+      *> Included at level 05 so it can be embedded directly under
+      *> any 01- through 04-level group (a single customer record,
+      *> or one entry of a customer table), the same shape either
+      *> way. August 9th 2026 - split out of coboltut2 so coboltut2
+      *> and coboltut12 stop keeping two incompatible ideas of what
+      *> a customer looks like.
+      *>-----------------------------------------------------------
+       05 Ident    PIC 9(3).
+       05 CustName PIC X(20).
+       05 DateOfBirth.
+           10 MOB PIC 99.
+           10 DOB PIC 99.
+           10 YOB PIC 9(4).
