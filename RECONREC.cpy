@@ -0,0 +1,18 @@
+      *>-----------------------------------------------------------
+      *> RECONREC - shared end-of-day reconciliation record layout.
+      *>
+      *> Included at level 05 under WS-Reconcile-Line in RECONLOG.cob,
+      *> which is then written to ReconcileLine with WRITE ... FROM
+      *> (the same technique AUDITLOG uses for RunAuditLine, and
+      *> coboltut14 uses for SStudData/WStudData).
+      *> August 9th 2026 - split out so the layout is defined once and
+      *> shared between RECONLOG (which appends one line per step) and
+      *> RECONCILE (which reads the file back and totals it up).
+      *>-----------------------------------------------------------
+       05 RC-Program-ID  PIC X(8).
+       05 FILLER         PIC X(1) VALUE SPACE.
+       05 RC-Step-Label  PIC X(20).
+       05 FILLER         PIC X(1) VALUE SPACE.
+       05 RC-In-Count    PIC 9(8).
+       05 FILLER         PIC X(1) VALUE SPACE.
+       05 RC-Out-Count   PIC 9(8).
