@@ -1,75 +1,272 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut12.
+*> August 8th 2026 - CustTable and OrderTable are now loaded from
+*> customer and product master files at startup instead of being
+*> built out of literal MOVE statements.
+*> August 9th 2026 - CustTable entries now come from the shared
+*> CUSTREC copybook (also used by coboltut2) instead of a private
+*> FName/LName shape, and CustFile now carries a customer Ident so
+*> each entry has the same key coboltut2 uses.
+*> August 9th 2026 - LookUp now sorts the Product table by name and
+*> does a binary SEARCH ALL against it, and can look up any product
+*> name on a list instead of only the hardcoded 'Red Shirt'. ProdSize
+*> is now a plain OCCURS 10 TIMES (WS-Size-Count still says how many
+*> slots are in use) instead of OCCURS DEPENDING ON, since a size
+*> list whose length varies entry to entry cannot be swapped as part
+*> of sorting Product - each entry needs the same physical shape.
+*> August 9th 2026 - Each OrderTable entry now carries the Ident of
+*> the customer who placed it (prodmast.dat gained a leading Ident
+*> field to match), so an order can be traced back to a CustTable
+*> entry instead of standing alone.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+*> August 9th 2026 - Customers and products loaded are now logged to
+*> the shop's shared reconcile.dat via RECONLOG, for the end-of-day
+*> reconciliation report.
+*> August 9th 2026 - LOAD-CUSTOMERS/LOAD-PRODUCTS now keep reading to
+*> end of file even once a table fills up, counting records read
+*> separately from records loaded, so RECONLOG's in-count can catch a
+*> source file that overflowed the table instead of always matching
+*> the out-count by construction. DISPLAY-ORDER-CUSTOMER's lookup now
+*> stops at the number of customers actually loaded instead of always
+*> scanning all 5 CustTable slots, so an unloaded slot's default
+*> Ident of 000 can no longer false-match an order.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustFile ASSIGN TO 'custmast.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ProdFile ASSIGN TO 'prodmast.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD CustFile.
+01 CustMastRec.
+       02 CMIdent PIC 9(3).
+       02 CMFName PIC X(15).
+       02 CMLName PIC X(15).
+
+FD ProdFile.
+01 ProdMastRec.
+       02 PMCustIdent PIC 9(3).
+       02 PMProdName  PIC X(10).
+       02 PMSizes     PIC X(10).
 
 WORKING-STORAGE SECTION.
 01 Table1.
-       02 Friend PIC X(15) OCCURS 4 TIMES. 
+       02 Friend PIC X(15) OCCURS 4 TIMES.
 01 CustTable.
-       02 CustName OCCURS 5 TIMES.
-           03 FName PIC X(15).
-           03 LName PIC X(15).
+       02 CustEntry OCCURS 5 TIMES.
+           COPY CUSTREC.
+01 WS-Prod-Count PIC 9(4) VALUE 0.
 01 OrderTable.
-       02 Product OCCURS 2 TIMES INDEXED BY I.
+       02 Product OCCURS 1 TO 50 TIMES DEPENDING ON WS-Prod-Count
+                   ASCENDING KEY IS ProdName
+                   INDEXED BY I.
            03 ProdName PIC X(10).
-           03 ProdSize OCCURS 3 TIMES INDEXED BY J.
+           03 OrderCustIdent PIC 9(3).
+           03 WS-Size-Count PIC 9(2) VALUE 0.
+           03 ProdSize OCCURS 10 TIMES INDEXED BY J.
               04 SizeType PIC A.
+                  88 ValidSizeCode VALUES 'S', 'M', 'L', 'X'.
+
+01 WS-Cust-Idx  PIC 9 VALUE 0.
+01 WS-Cust-Read-Count PIC 9(4) VALUE 0.
+01 WS-Prod-Read-Count PIC 9(4) VALUE 0.
+01 WS-Cust-EOF  PIC X VALUE 'N'.
+01 WS-Prod-EOF  PIC X VALUE 'N'.
+01 WS-Char-Idx  PIC 99 VALUE 0.
+
+01 WS-Sort-I     PIC 9(2).
+01 WS-Sort-J     PIC 9(2).
+01 WS-Lowest     PIC 9(2).
+01 WS-Temp-Entry.
+       02 WS-Temp-ProdName     PIC X(10).
+       02 WS-Temp-Cust-Ident   PIC 9(3).
+       02 WS-Temp-Size-Count   PIC 9(2).
+       02 WS-Temp-Prod-Size    PIC A OCCURS 10 TIMES.
 
+01 WS-Order-Cust-Idx PIC 9 VALUE 0.
+01 WS-Order-Cust-Found PIC X VALUE 'N'.
+       88 OrderCustFound VALUE 'Y'.
+
+01 WS-Lookup-Terms.
+       02 FILLER PIC X(10) VALUE 'Red Shirt'.
+       02 FILLER PIC X(10) VALUE 'Blue Shirt'.
+       02 FILLER PIC X(10) VALUE 'GreenPants'.
+01 WS-Lookup-Terms-R REDEFINES WS-Lookup-Terms.
+       02 WS-Lookup-Term PIC X(10) OCCURS 3 TIMES.
+01 WS-Lookup-Idx PIC 9.
+01 WS-Lookup-Name PIC X(10).
+
+01 WS-Audit-Program PIC X(8) VALUE "COBLTT12".
+01 WS-Audit-Event   PIC X(8).
+01 WS-Audit-Detail  PIC X(40).
+01 WS-Recon-Cust-Label PIC X(20) VALUE "Customer load".
+01 WS-Recon-Prod-Label PIC X(20) VALUE "Product load".
+01 WS-Recon-Cust-In    PIC 9(8).
+01 WS-Recon-Cust-Out   PIC 9(8).
+01 WS-Recon-Prod-In    PIC 9(8).
+01 WS-Recon-Prod-Out   PIC 9(8).
 
 PROCEDURE DIVISION.
+MOVE "START" TO WS-Audit-Event
+MOVE "Beginning run" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
 MOVE 'Joy' TO Friend(1).
 MOVE 'Willow' TO Friend(2).
 MOVE 'Ivy' TO Friend(3).
 
-MOVE 'Paul' TO FName(1).
-MOVE 'Blart' TO LName(1).
-MOVE 'Jacky' TO FName(2).
-MOVE 'Johnson' TO LName(2).
-MOVE 'Richard' TO FName(3).
-MOVE 'Tracy' TO LName(3).
+PERFORM LOAD-CUSTOMERS.
+PERFORM LOAD-PRODUCTS.
+MOVE WS-Cust-Read-Count TO WS-Recon-Cust-In.
+MOVE WS-Cust-Idx TO WS-Recon-Cust-Out.
+CALL "RECONLOG" USING WS-Audit-Program, WS-Recon-Cust-Label,
+    WS-Recon-Cust-In, WS-Recon-Cust-Out.
+MOVE WS-Prod-Read-Count TO WS-Recon-Prod-In.
+MOVE WS-Prod-Count TO WS-Recon-Prod-Out.
+CALL "RECONLOG" USING WS-Audit-Program, WS-Recon-Prod-Label,
+    WS-Recon-Prod-In, WS-Recon-Prod-Out.
 
 DISPLAY Friend(1).
 DISPLAY Table1.
 DISPLAY CustTable.
+DISPLAY OrderTable.
 
-SET I J TO 1.
-MOVE 'Blue Shirt' TO PRODUCT(I).
-MOVE 'S' TO ProdSize(I,J).
-SET J UP BY 1.
-MOVE 'M' TO ProdSize(I,J).
-SET J DOWN BY 1.
-MOVE 'Blue ShirtSMLRed Shirt ' TO OrderTable.
-PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I > 2.
-GO TO LookUp.
-
-GetProduct.
-       DISPLAY PRODUCT(I).
-       PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J > 3.
+PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I > WS-Prod-Count.
 
-GetSizes.
-       DISPLAY ProdSize(I,J).
+PERFORM SORT-PRODUCT-TABLE.
+PERFORM LOOKUP-PRODUCT
+       VARYING WS-Lookup-Idx FROM 1 BY 1 UNTIL WS-Lookup-Idx > 3.
 
-LookUp.
-       SET I TO 1.
-       SEARCH Product
-           AT END DISPLAY "Product not found"
-           WHEN ProdName(I) = 'Red Shirt'
-              DISPLAY 'Red Shirt Found'
-       END-SEARCH.       
+MOVE "STOP" TO WS-Audit-Event
+MOVE "Run complete" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
+STOP RUN.
 
-STOP RUN.          
+*> Keeps reading (and counting) to end of file even past CustTable's
+*> 5-entry capacity, instead of stopping cold at the limit, so
+*> WS-Cust-Read-Count vs. WS-Cust-Idx can catch a source file with
+*> more customers than the table can hold.
+LOAD-CUSTOMERS.
+       OPEN INPUT CustFile
+       PERFORM UNTIL WS-Cust-EOF = 'Y'
+           READ CustFile
+               AT END MOVE 'Y' TO WS-Cust-EOF
+               NOT AT END
+                   ADD 1 TO WS-Cust-Read-Count
+                   IF WS-Cust-Idx < 5
+                       ADD 1 TO WS-Cust-Idx
+                       MOVE CMIdent TO Ident(WS-Cust-Idx)
+                       STRING CMFName DELIMITED BY SPACE
+                           " " DELIMITED BY SIZE
+                           CMLName DELIMITED BY SPACE
+                           INTO CustName(WS-Cust-Idx)
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE CustFile.
 
+*> Keeps reading (and counting) to end of file even past OrderTable's
+*> 50-entry capacity, for the same reason LOAD-CUSTOMERS does above.
+LOAD-PRODUCTS.
+       OPEN INPUT ProdFile
+       MOVE 0 TO WS-Prod-Count
+       SET I TO 1
+       PERFORM UNTIL WS-Prod-EOF = 'Y'
+           READ ProdFile
+               AT END MOVE 'Y' TO WS-Prod-EOF
+               NOT AT END
+                   ADD 1 TO WS-Prod-Read-Count
+                   IF WS-Prod-Count < 50
+                       ADD 1 TO WS-Prod-Count
+                       MOVE PMProdName TO ProdName(I)
+                       MOVE PMCustIdent TO OrderCustIdent(I)
+                       PERFORM LOAD-SIZES-FOR-PRODUCT
+                       SET I UP BY 1
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE ProdFile.
 
+LOAD-SIZES-FOR-PRODUCT.
+       MOVE 0 TO WS-Size-Count(I)
+       SET J TO 1
+       PERFORM VARYING WS-Char-Idx FROM 1 BY 1 UNTIL WS-Char-Idx > 10
+           IF PMSizes(WS-Char-Idx:1) NOT = SPACE
+               ADD 1 TO WS-Size-Count(I)
+               MOVE PMSizes(WS-Char-Idx:1) TO ProdSize(I,J)
+               SET J UP BY 1
+           END-IF
+       END-PERFORM.
 
-       
-      
+GetProduct.
+       DISPLAY PRODUCT(I).
+       PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J > WS-Size-Count(I).
+       PERFORM DISPLAY-ORDER-CUSTOMER.
 
-     
-       
+*> Looks up OrderCustIdent(I) against CustTable by Ident, since
+*> CustTable is only 5 entries long and carries no index of its own.
+DISPLAY-ORDER-CUSTOMER.
+       MOVE 'N' TO WS-Order-Cust-Found
+       PERFORM VARYING WS-Order-Cust-Idx FROM 1 BY 1
+               UNTIL WS-Order-Cust-Idx > WS-Cust-Idx OR OrderCustFound
+           IF Ident(WS-Order-Cust-Idx) = OrderCustIdent(I)
+               MOVE 'Y' TO WS-Order-Cust-Found
+               DISPLAY "  Ordered by: " CustName(WS-Order-Cust-Idx)
+                   " (Ident " OrderCustIdent(I) ")"
+           END-IF
+       END-PERFORM
+       IF NOT OrderCustFound
+           DISPLAY "  Ordered by: unknown customer (Ident "
+               OrderCustIdent(I) ")"
+       END-IF.
 
+GetSizes.
+*> SizeType is one character, so XL is stored as 'X'.
+       IF ValidSizeCode(I,J)
+           DISPLAY ProdSize(I,J)
+       ELSE
+           DISPLAY "Invalid size code '" SizeType(I,J) "' on "
+               ProdName(I)
+       END-IF.
 
+SORT-PRODUCT-TABLE.
+       PERFORM VARYING WS-Sort-I FROM 1 BY 1
+               UNTIL WS-Sort-I >= WS-Prod-Count
+           MOVE WS-Sort-I TO WS-Lowest
+           PERFORM FIND-LOWEST-PRODUCT
+               VARYING WS-Sort-J FROM WS-Sort-I BY 1
+               UNTIL WS-Sort-J > WS-Prod-Count
+           IF WS-Lowest NOT = WS-Sort-I
+               PERFORM SWAP-PRODUCT-ENTRIES
+           END-IF
+       END-PERFORM.
 
+FIND-LOWEST-PRODUCT.
+       SET I TO WS-Sort-J
+       SET J TO WS-Lowest
+       IF ProdName(I) < ProdName(J)
+           MOVE WS-Sort-J TO WS-Lowest
+       END-IF.
 
+SWAP-PRODUCT-ENTRIES.
+       SET I TO WS-Sort-I
+       SET J TO WS-Lowest
+       MOVE Product(I) TO WS-Temp-Entry
+       MOVE Product(J) TO Product(I)
+       MOVE WS-Temp-Entry TO Product(J).
 
+LOOKUP-PRODUCT.
+       MOVE WS-Lookup-Term(WS-Lookup-Idx) TO WS-Lookup-Name
+       SET I TO 1
+       SEARCH ALL Product
+           AT END
+               DISPLAY WS-Lookup-Name " not found"
+           WHEN ProdName(I) = WS-Lookup-Name
+               DISPLAY WS-Lookup-Name " found"
+               PERFORM GetSizes
+                   VARYING J FROM 1 BY 1 UNTIL J > WS-Size-Count(I)
+       END-SEARCH.
