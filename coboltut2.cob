@@ -3,38 +3,139 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut.
 AUTHOR. Tajul Tijerina.
 DATE-WRITTEN.November 1st 2022
+*> August 9th 2026 - Customer is now backed by a real customer
+*> master file keyed by Ident instead of living only as a
+*> WORKING-STORAGE item populated by one MOVE, so a customer
+*> persists between runs.
+*> August 9th 2026 - DateOfBirth (MOB/DOB/YOB) is now range
+*> checked before a customer is stored instead of trusting
+*> whatever positional text landed in it.
+*> August 9th 2026 - Customer now comes from the shared CUSTREC
+*> copybook instead of its own private field list, so this
+*> program and coboltut12 agree on what a customer looks like.
+*> August 9th 2026 - PayCheck is now a real gross-to-net calculation
+*> (federal withholding and FICA taken off an entered gross amount)
+*> instead of sitting at ZEROES for the whole run.
+*> August 9th 2026 - Gross pay is now computed from an operator-entered
+*> hours-worked figure times a standard hourly rate instead of taking
+*> an already-computed gross amount straight from the operator; the
+*> withholding calculation off gross pay is unchanged.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+*> August 9th 2026 - The Num1/Num2/Num3/Ans arithmetic walkthrough is
+*> now a real invoice line calculation (quantity x unit price, less a
+*> discount, plus sales tax) run off operator-entered quantity and
+*> unit price instead of fixed literals.
+*> August 9th 2026 - STORE-CUSTOMER now WRITEs instead of REWRITEs on
+*> the first-ever run (when OPEN I-O fails over to OPEN OUTPUT); a
+*> REWRITE against a file just opened OUTPUT doesn't raise INVALID
+*> KEY in this runtime, so the record was silently never stored.
+*> August 9th 2026 - The invoice line total is now also split across a
+*> fixed number of installments (DIVIDE ... GIVING ... REMAINDER),
+*> with the leftover cents from the division folded into the first
+*> installment so the installments still add up to the exact line
+*> total - this was the remainder/rounding half of the original
+*> arithmetic demo that the rest of the invoice calc didn't need.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustMastFile ASSIGN TO 'custmast2.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS Ident
+           FILE STATUS IS WS-Cust-Status.
 
 DATA DIVISION.
 FILE SECTION.
+FD CustMastFile.
+01 Customer.
+       COPY CUSTREC.
+
 WORKING-STORAGE SECTION.
 01 SampleData  PIC X(10) VALUE "Stuff".
 01 JustLetters PIC AAA VALUE "ABC".
 01 JustNums    PIC 9(4) VALUE 1234.
 01 SignedInt   PIC S9(4) VALUE -1234.
 01 PayCheck    PIC 9(4)V99 VALUE ZEROES.
-01 Customer.
-       02 Ident    PIC 9(3).
-       02 CustName PIC X(20).
-       02 DateOfBirth.
-           03 MOB PIC 99.
-           03 DOB PIC 99.
-           03 YOB PIC 9(4).
-01 Num1 PIC 9 VALUE 5.
-01 Num2 PIC 9 VALUE 4.
-01 Num3 PIC 9 VALUE 3.
-01 Ans  PIC S99V99 VALUE 0.
-01 Rem  PIC 9V99.
+01 WS-Hours-Entry PIC X(4).
+01 WS-Hours-Worked REDEFINES WS-Hours-Entry PIC 99V99.
+01 WS-Hours-Valid PIC X VALUE 'N'.
+       88 HoursEntryOK VALUE 'Y'.
+01 WS-Hourly-Rate  PIC 9(3)V99 VALUE 018.50.
+01 WS-Gross-Pay    PIC 9(4)V99 VALUE ZEROES.
+01 WS-Fed-Tax-Rate PIC V999 VALUE .150.
+01 WS-Fica-Rate    PIC V9999 VALUE .0765.
+01 WS-Fed-Tax      PIC 9(4)V99 VALUE ZEROES.
+01 WS-Fica-Tax     PIC 9(4)V99 VALUE ZEROES.
+01 WS-Hours-Chk-Idx PIC 9.
+01 WS-Cust-Status PIC XX.
+01 WS-DOB-Valid    PIC X VALUE 'Y'.
+       88 DateOfBirthOK VALUE 'Y'.
+01 WS-Max-Day      PIC 99.
+01 WS-Days-Table.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 29.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+01 WS-Days-Table-R REDEFINES WS-Days-Table.
+       02 WS-Days-In-Month PIC 99 OCCURS 12 TIMES.
+01 WS-Invoice-Qty-Entry     PIC X(3).
+01 WS-Invoice-Qty REDEFINES WS-Invoice-Qty-Entry PIC 9(3).
+01 WS-Invoice-Qty-Valid     PIC X VALUE 'N'.
+       88 InvoiceQtyEntryOK VALUE 'Y'.
+01 WS-Invoice-Price-Entry   PIC X(7).
+01 WS-Invoice-Unit-Price REDEFINES WS-Invoice-Price-Entry PIC 9(5)V99.
+01 WS-Invoice-Price-Valid   PIC X VALUE 'N'.
+       88 InvoicePriceEntryOK VALUE 'Y'.
+01 WS-Invoice-Chk-Idx       PIC 9.
+01 WS-Invoice-Ext-Price     PIC 9(8)V99 VALUE ZEROES.
+01 WS-Invoice-Discount-Rate PIC V999 VALUE .100.
+01 WS-Invoice-Discount-Amt  PIC 9(8)V99 VALUE ZEROES.
+01 WS-Invoice-Net-Price     PIC 9(8)V99 VALUE ZEROES.
+01 WS-Invoice-Tax-Rate      PIC V9999 VALUE .0825.
+01 WS-Invoice-Tax-Amt       PIC 9(8)V99 VALUE ZEROES.
+01 WS-Invoice-Line-Total    PIC 9(8)V99 VALUE ZEROES.
+01 WS-Invoice-Installments  PIC 9 VALUE 3.
+01 WS-Invoice-Installment-Amt PIC 9(8)V99 VALUE ZEROES.
+01 WS-Invoice-Installment-Rem PIC 9(8)V99 VALUE ZEROES.
+01 WS-Invoice-First-Installment PIC 9(8)V99 VALUE ZEROES.
+01 WS-Audit-Program PIC X(8) VALUE "COBOLTUT".
+01 WS-Audit-Event   PIC X(8).
+01 WS-Audit-Detail  PIC X(40).
 
 PROCEDURE DIVISION.
+MOVE "START" TO WS-Audit-Event
+MOVE "Beginning run" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
 MOVE "More Stuff" TO SampleData
 MOVE "123" TO SampleData
 MOVE 123 TO SampleData
 DISPLAY SampleData
-DISPLAY PayCheck
+PERFORM GET-VALID-HOURS-WORKED
+PERFORM COMPUTE-NET-PAY
+DISPLAY "Hours worked: " WS-Hours-Worked
+DISPLAY "Gross pay: " WS-Gross-Pay
+DISPLAY "Federal withholding: " WS-Fed-Tax
+DISPLAY "FICA: " WS-Fica-Tax
+DISPLAY "Net pay: " PayCheck
 MOVE "123Stanley Smith       01041981" TO Customer
 DISPLAY CustName
 DISPLAY MOB "/" DOB "/" YOB
+PERFORM VALIDATE-DATE-OF-BIRTH
+IF DateOfBirthOK
+       PERFORM STORE-CUSTOMER
+       PERFORM RETRIEVE-CUSTOMER
+ELSE
+       DISPLAY "Customer " Ident " rejected - bad date of birth"
+END-IF
 MOVE ZERO TO SampleData
 DISPLAY SampleData
 MOVE SPACE TO SampleData
@@ -48,36 +149,165 @@ DISPLAY SampleData
 MOVE ALL "2" TO SampleData
 DISPLAY SampleData
 
-ADD Num1 TO Num2 GIVING Ans
-DISPLAY Ans
-SUBTRACT Num1 FROM Num2 GIVING Ans
-DISPLAY Ans
-MULTIPLY Num1 BY Num2 GIVING Ans
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
-DISPLAY "Remainder " Rem
-
-ADD Num1, Num2 TO Num3 GIVING Ans
-DISPLAY Ans
-ADD Num1, Num2, Num3 GIVING ANS
-DISPLAY Ans
-COMPUTE Ans = Num1 + Num2
-COMPUTE Ans = Num1 - Num2
-COMPUTE Ans = Num1 * Num2
-COMPUTE Ans = Num1 / Num2
-DISPLAY Ans
-COMPUTE Ans = Num1 ** 2
-DISPLAY Ans
-COMPUTE Ans = (3 + 5) * 5
-DISPLAY Ans
-COMPUTE Ans = 3 + 5 * 5
-DISPLAY Ans
-COMPUTE Ans ROUNDED = 3.0 + 2.005
-DISPLAY Ans
+PERFORM GET-VALID-INVOICE-QTY
+PERFORM GET-VALID-INVOICE-PRICE
+PERFORM COMPUTE-INVOICE-LINE
+DISPLAY "Extended price......: " WS-Invoice-Ext-Price
+DISPLAY "Discount............: " WS-Invoice-Discount-Amt
+DISPLAY "Net price...........: " WS-Invoice-Net-Price
+DISPLAY "Sales tax...........: " WS-Invoice-Tax-Amt
+DISPLAY "Invoice line total..: " WS-Invoice-Line-Total
+DISPLAY "Split across " WS-Invoice-Installments " installments of: "
+    WS-Invoice-Installment-Amt
+DISPLAY "First installment (carries the rounding remainder): "
+    WS-Invoice-First-Installment
 
+MOVE "STOP" TO WS-Audit-Event
+MOVE "Run complete" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
+STOP RUN.
 
+STORE-CUSTOMER.
+       OPEN I-O CustMastFile
+       IF WS-Cust-Status = '35'
+           OPEN OUTPUT CustMastFile
+           WRITE Customer
+               INVALID KEY
+                   DISPLAY "Unable to store customer " Ident
+           END-WRITE
+       ELSE
+           REWRITE Customer
+               INVALID KEY
+                   WRITE Customer
+                       INVALID KEY
+                           DISPLAY "Unable to store customer " Ident
+                   END-WRITE
+           END-REWRITE
+       END-IF
+       CLOSE CustMastFile.
 
+RETRIEVE-CUSTOMER.
+       OPEN INPUT CustMastFile
+       READ CustMastFile
+           KEY IS Ident
+           INVALID KEY
+               DISPLAY "Customer " Ident " not on file"
+           NOT INVALID KEY
+               DISPLAY "Retrieved from file: " CustName
+       END-READ
+       CLOSE CustMastFile.
 
-STOP RUN.
+VALIDATE-DATE-OF-BIRTH.
+       MOVE 'Y' TO WS-DOB-Valid
+       IF MOB < 1 OR MOB > 12
+           MOVE 'N' TO WS-DOB-Valid
+           DISPLAY "Invalid month of birth: " MOB
+       ELSE
+           MOVE WS-Days-In-Month(MOB) TO WS-Max-Day
+           IF DOB < 1 OR DOB > WS-Max-Day
+               MOVE 'N' TO WS-DOB-Valid
+               DISPLAY "Invalid day of birth: " DOB
+           END-IF
+       END-IF
+       IF YOB < 1900 OR YOB > 2099
+           MOVE 'N' TO WS-DOB-Valid
+           DISPLAY "Invalid year of birth: " YOB
+       END-IF.
+
+GET-VALID-HOURS-WORKED.
+       MOVE 'N' TO WS-Hours-Valid
+       PERFORM UNTIL HoursEntryOK
+           DISPLAY "Enter hours worked, 4 digits with hundredths as "
+               "the last 2 (e.g. 4000 for 40.00 hours): "
+               WITH NO ADVANCING
+           ACCEPT WS-Hours-Entry
+           PERFORM CHECK-HOURS-FORMAT
+           IF NOT HoursEntryOK
+               DISPLAY "Invalid entry - enter exactly 4 digits"
+           END-IF
+       END-PERFORM.
+
+*> WS-Hours-Worked is a REDEFINES of this same field, so every
+*> position must hold a digit - no separator, and no padding, to
+*> reinterpret as PIC 99V99 correctly.
+CHECK-HOURS-FORMAT.
+       MOVE 'Y' TO WS-Hours-Valid
+       PERFORM VARYING WS-Hours-Chk-Idx FROM 1 BY 1
+               UNTIL WS-Hours-Chk-Idx > 4
+           IF WS-Hours-Entry(WS-Hours-Chk-Idx:1) < '0' OR
+              WS-Hours-Entry(WS-Hours-Chk-Idx:1) > '9'
+               MOVE 'N' TO WS-Hours-Valid
+           END-IF
+       END-PERFORM.
+
+COMPUTE-NET-PAY.
+       COMPUTE WS-Gross-Pay ROUNDED = WS-Hours-Worked * WS-Hourly-Rate
+       COMPUTE WS-Fed-Tax ROUNDED = WS-Gross-Pay * WS-Fed-Tax-Rate
+       COMPUTE WS-Fica-Tax ROUNDED = WS-Gross-Pay * WS-Fica-Rate
+       COMPUTE PayCheck ROUNDED =
+           WS-Gross-Pay - WS-Fed-Tax - WS-Fica-Tax.
+
+GET-VALID-INVOICE-QTY.
+       MOVE 'N' TO WS-Invoice-Qty-Valid
+       PERFORM UNTIL InvoiceQtyEntryOK
+           DISPLAY "Enter invoice line quantity (3 digits, e.g. "
+               "005): " WITH NO ADVANCING
+           ACCEPT WS-Invoice-Qty-Entry
+           PERFORM CHECK-INVOICE-QTY-FORMAT
+           IF NOT InvoiceQtyEntryOK
+               DISPLAY "Invalid entry - enter exactly 3 digits"
+           END-IF
+       END-PERFORM.
+
+*> WS-Invoice-Qty is a REDEFINES of this same field, so every
+*> position must hold a digit to reinterpret as PIC 9(3) correctly.
+CHECK-INVOICE-QTY-FORMAT.
+       MOVE 'Y' TO WS-Invoice-Qty-Valid
+       PERFORM VARYING WS-Invoice-Chk-Idx FROM 1 BY 1
+               UNTIL WS-Invoice-Chk-Idx > 3
+           IF WS-Invoice-Qty-Entry(WS-Invoice-Chk-Idx:1) < '0' OR
+              WS-Invoice-Qty-Entry(WS-Invoice-Chk-Idx:1) > '9'
+               MOVE 'N' TO WS-Invoice-Qty-Valid
+           END-IF
+       END-PERFORM.
+
+GET-VALID-INVOICE-PRICE.
+       MOVE 'N' TO WS-Invoice-Price-Valid
+       PERFORM UNTIL InvoicePriceEntryOK
+           DISPLAY "Enter unit price, 7 digits with pennies as the "
+               "last 2 (e.g. 0001250 for $12.50): " WITH NO ADVANCING
+           ACCEPT WS-Invoice-Price-Entry
+           PERFORM CHECK-INVOICE-PRICE-FORMAT
+           IF NOT InvoicePriceEntryOK
+               DISPLAY "Invalid entry - enter exactly 7 digits"
+           END-IF
+       END-PERFORM.
+
+*> WS-Invoice-Unit-Price is a REDEFINES of this same field, so every
+*> position must hold a digit to reinterpret as PIC 9(5)V99 correctly.
+CHECK-INVOICE-PRICE-FORMAT.
+       MOVE 'Y' TO WS-Invoice-Price-Valid
+       PERFORM VARYING WS-Invoice-Chk-Idx FROM 1 BY 1
+               UNTIL WS-Invoice-Chk-Idx > 7
+           IF WS-Invoice-Price-Entry(WS-Invoice-Chk-Idx:1) < '0' OR
+              WS-Invoice-Price-Entry(WS-Invoice-Chk-Idx:1) > '9'
+               MOVE 'N' TO WS-Invoice-Price-Valid
+           END-IF
+       END-PERFORM.
+
+COMPUTE-INVOICE-LINE.
+       COMPUTE WS-Invoice-Ext-Price ROUNDED =
+           WS-Invoice-Qty * WS-Invoice-Unit-Price
+       COMPUTE WS-Invoice-Discount-Amt ROUNDED =
+           WS-Invoice-Ext-Price * WS-Invoice-Discount-Rate
+       COMPUTE WS-Invoice-Net-Price ROUNDED =
+           WS-Invoice-Ext-Price - WS-Invoice-Discount-Amt
+       COMPUTE WS-Invoice-Tax-Amt ROUNDED =
+           WS-Invoice-Net-Price * WS-Invoice-Tax-Rate
+       COMPUTE WS-Invoice-Line-Total ROUNDED =
+           WS-Invoice-Net-Price + WS-Invoice-Tax-Amt
+       DIVIDE WS-Invoice-Line-Total BY WS-Invoice-Installments
+           GIVING WS-Invoice-Installment-Amt
+           REMAINDER WS-Invoice-Installment-Rem
+       COMPUTE WS-Invoice-First-Installment =
+           WS-Invoice-Installment-Amt + WS-Invoice-Installment-Rem.
