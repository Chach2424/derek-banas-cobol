@@ -0,0 +1,99 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUMDRV.
+AUTHOR.
+DATE-WRITTEN.August 8th 2026.
+*> Daily driver for GETSUM: reads a transaction file of number
+*> pairs, CALLs GETSUM for each pair, and writes the sums to a
+*> report file.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+*> August 9th 2026 - Transactions read vs. sums reported are now
+*> logged to the shop's shared reconcile.dat via RECONLOG, for the
+*> end-of-day reconciliation report.
+*> August 9th 2026 - The RECONLOG call was passing WS-Recon-Count as
+*> both the in-count and the out-count, which made this step's
+*> reconciliation line structurally unable to ever show OUT OF
+*> BALANCE. Records read (WS-RecCount) and sums actually produced
+*> without an overflow (WS-Sum-OK-Count) are now tracked separately
+*> and passed as distinct in/out counts.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT TransFile ASSIGN TO 'transact.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SumReport ASSIGN TO 'sumrpt.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD TransFile.
+01 TransRec.
+       02 TNum1 PIC 9(8).
+       02 TNum2 PIC 9(8).
+
+FD SumReport.
+01 ReportLine PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-FLAG     PIC X VALUE 'N'.
+       88 EndOfTransFile VALUE 'Y'.
+01 WS-LNum1        PIC 9(8).
+01 WS-LNum2        PIC 9(8).
+01 WS-LSum1        PIC 9(8).
+01 WS-LStatus      PIC 9 VALUE 0.
+       88 SumOK        VALUE 0.
+       88 SumOverflow  VALUE 1.
+01 WS-RecCount     PIC 9(6) VALUE 0.
+01 WS-Sum-OK-Count PIC 9(6) VALUE 0.
+01 WS-Recon-In     PIC 9(8) VALUE 0.
+01 WS-Recon-Out    PIC 9(8) VALUE 0.
+01 WS-HeaderLine    PIC X(40) VALUE "Num1      Num2      Sum".
+01 WS-Audit-Program PIC X(8) VALUE "SUMDRV".
+01 WS-Audit-Event   PIC X(8).
+01 WS-Audit-Detail  PIC X(40).
+01 WS-Recon-Step-Label PIC X(20) VALUE "GETSUM totals".
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+       MOVE "START" TO WS-Audit-Event
+       MOVE "Beginning run" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       OPEN INPUT TransFile
+       OPEN OUTPUT SumReport
+       WRITE ReportLine FROM WS-HeaderLine
+       PERFORM UNTIL EndOfTransFile
+           READ TransFile
+               AT END SET EndOfTransFile TO TRUE
+               NOT AT END PERFORM PROCESS-PAIR
+           END-READ
+       END-PERFORM
+       CLOSE TransFile
+       CLOSE SumReport
+       DISPLAY "SUMDRV processed " WS-RecCount " transaction(s)"
+       MOVE WS-RecCount TO WS-Recon-In
+       MOVE WS-Sum-OK-Count TO WS-Recon-Out
+       CALL "RECONLOG" USING WS-Audit-Program, WS-Recon-Step-Label,
+           WS-Recon-In, WS-Recon-Out
+       MOVE "STOP" TO WS-Audit-Event
+       MOVE "Run complete" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       STOP RUN.
+
+PROCESS-PAIR.
+       MOVE TNum1 TO WS-LNum1
+       MOVE TNum2 TO WS-LNum2
+       CALL 'GETSUM' USING WS-LNum1, WS-LNum2, WS-LSum1, WS-LStatus
+       ADD 1 TO WS-RecCount
+       MOVE SPACES TO ReportLine
+       IF SumOverflow
+           STRING WS-LNum1 "  " WS-LNum2 "  *** OVERFLOW ***"
+               DELIMITED BY SIZE INTO ReportLine
+       ELSE
+           ADD 1 TO WS-Sum-OK-Count
+           STRING WS-LNum1 "  " WS-LNum2 "  " WS-LSum1
+               DELIMITED BY SIZE INTO ReportLine
+       END-IF
+       WRITE ReportLine.
