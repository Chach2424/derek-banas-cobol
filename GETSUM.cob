@@ -1,18 +1,28 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GETSUM.
-AUTHOR. 
+AUTHOR.
 DATE-WRITTEN.November 2nd 2022
+*> August 8th 2026 - widened LNum1/LNum2/LSum1 to handle real
+*> transaction quantities and added LStatus so callers know when
+*> the sum would have overflowed instead of silently wrapping.
 
 DATA DIVISION.
 LINKAGE SECTION.
-       01 LNum1   PIC 9 VALUE 5.
-       01 LNum2   PIC 9 VALUE 4.
-       01 LSum1   PIC 99.
-
-PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-       COMPUTE LSum1 = LNum1 + LNum2.
-
+       01 LNum1   PIC 9(8) VALUE 5.
+       01 LNum2   PIC 9(8) VALUE 4.
+       01 LSum1   PIC 9(8).
+       01 LStatus PIC 9 VALUE 0.
+           88 SumOK        VALUE 0.
+           88 SumOverflow  VALUE 1.
 
+PROCEDURE DIVISION USING LNum1, LNum2, LSum1, LStatus.
+       COMPUTE LSum1 = LNum1 + LNum2
+           ON SIZE ERROR
+               SET SumOverflow TO TRUE
+               MOVE ZERO TO LSum1
+           NOT ON SIZE ERROR
+               SET SumOK TO TRUE
+       END-COMPUTE.
 
 EXIT PROGRAM.
