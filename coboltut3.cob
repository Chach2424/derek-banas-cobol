@@ -3,14 +3,51 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut3.
 AUTHOR. Tajul Tijerina
 DATE-WRITTEN.November 1st 2022
+*> August 9th 2026 - Every voter-eligibility determination is now
+*> written to an audit file along with the age it was based on,
+*> instead of only being DISPLAYed to the console.
+*> August 9th 2026 - Grade placement now runs off a real age/grade
+*> cutoff table and accounts for the school system's enrollment
+*> cutoff month instead of a flat COMPUTE Grade = Age - 5, and a
+*> non-numeric age entry is caught and re-prompted instead of
+*> flowing into the rest of the program.
+*> August 9th 2026 - TestNumber's prime/odd/even/less-than-5
+*> classifications are now exercised over a batch of digits the
+*> operator keys in, with counts of each classification totalled
+*> up and reported at the end instead of sitting as unused 88s.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+*> August 9th 2026 - Score is now keyed in by the operator and run
+*> through the PassingScore class test to report pass/fail, instead
+*> of sitting as a hardcoded, never-tested value.
+*> August 9th 2026 - Birth month is now validated and re-prompted the
+*> same way age is instead of being accepted with no checking at all,
+*> and age's own IS NUMERIC check is replaced with a digit-by-digit
+*> scan (the SUMCLRK CHECK-NUM-ENTRY-FORMAT idiom) since a single
+*> digit followed by ACCEPT's trailing spaces was failing IS NUMERIC
+*> and reprompting forever.
+*> August 9th 2026 - Birth month's 01-12 range check compared the raw
+*> two-character entry as a string, so a single digit month (with
+*> ACCEPT's trailing space) was failing "9 " > "12" and could never be
+*> accepted. The range check now runs against WS-Birth-Month after it
+*> is moved into that PIC 99 field, the same as every other numeric
+*> range check in this program.
 ENVIRONMENT DIVISION.
-
 CONFIGURATION SECTION.
 SPECIAL-NAMES.
        CLASS PassingScore IS "A" THRU "C", "D".
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT VoteAuditFile ASSIGN TO 'voteaudit.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Vote-Audit-Status.
+
 DATA DIVISION.
 FILE SECTION.
+FD VoteAuditFile.
+01 VoteAuditLine PIC X(60).
+
 WORKING-STORAGE SECTION.
 01 Age PIC 99        VALUE 0.
 01 Grade PIC 99      VALUE 0.
@@ -23,16 +60,58 @@ WORKING-STORAGE SECTION.
        88 IsOdd      VALUE "1", "3", "5", "7", "9".
        88 IsEven     VALUE "2", "4", "6", "8".
        88 LessThan5  VALUE "1" THRU "4".
-       88 ANumber    VALUE "0" THRU "9".          
+       88 ANumber    VALUE "0" THRU "9".
+01 WS-Vote-Decision      PIC X(12).
+01 WS-Vote-Audit-Status  PIC XX.
+01 WS-Age-Input          PIC X(02).
+01 WS-Age-Valid          PIC X VALUE 'N'.
+       88 AgeInputOK     VALUE 'Y'.
+01 WS-Score-Valid        PIC X VALUE 'N'.
+       88 ScoreInputOK   VALUE 'Y'.
+01 WS-Chk-Idx            PIC 9.
+01 WS-Saw-Space          PIC X VALUE 'N'.
+01 WS-Birth-Month-Input  PIC X(02).
+01 WS-Birth-Month-Valid  PIC X VALUE 'N'.
+       88 BirthMonthInputOK VALUE 'Y'.
+01 WS-Birth-Month        PIC 99 VALUE 0.
+01 WS-Cutoff-Month       PIC 99 VALUE 09.
+01 WS-Effective-Age      PIC 99.
+01 WS-Grade-Table.
+       02 FILLER PIC 99 VALUE 05.  02 FILLER PIC 99 VALUE 00.
+       02 FILLER PIC 99 VALUE 06.  02 FILLER PIC 99 VALUE 01.
+       02 FILLER PIC 99 VALUE 07.  02 FILLER PIC 99 VALUE 02.
+       02 FILLER PIC 99 VALUE 08.  02 FILLER PIC 99 VALUE 03.
+       02 FILLER PIC 99 VALUE 09.  02 FILLER PIC 99 VALUE 04.
+       02 FILLER PIC 99 VALUE 10.  02 FILLER PIC 99 VALUE 05.
+       02 FILLER PIC 99 VALUE 11.  02 FILLER PIC 99 VALUE 06.
+       02 FILLER PIC 99 VALUE 12.  02 FILLER PIC 99 VALUE 07.
+       02 FILLER PIC 99 VALUE 13.  02 FILLER PIC 99 VALUE 08.
+       02 FILLER PIC 99 VALUE 14.  02 FILLER PIC 99 VALUE 09.
+       02 FILLER PIC 99 VALUE 15.  02 FILLER PIC 99 VALUE 10.
+       02 FILLER PIC 99 VALUE 16.  02 FILLER PIC 99 VALUE 11.
+       02 FILLER PIC 99 VALUE 17.  02 FILLER PIC 99 VALUE 12.
+01 WS-Grade-Table-R REDEFINES WS-Grade-Table.
+       02 WS-Grade-Entry OCCURS 13 TIMES INDEXED BY GT-Idx.
+           03 WS-Grade-Table-Age   PIC 99.
+           03 WS-Grade-Table-Grade PIC 99.
+01 WS-More-Numbers  PIC X VALUE 'Y'.
+       88 MoreNumbers VALUE 'Y'.
+01 WS-Total-Count     PIC 9(4) VALUE 0.
+01 WS-Prime-Count     PIC 9(4) VALUE 0.
+01 WS-Odd-Count       PIC 9(4) VALUE 0.
+01 WS-Even-Count      PIC 9(4) VALUE 0.
+01 WS-LessThan5-Count PIC 9(4) VALUE 0.
+01 WS-Audit-Program PIC X(8) VALUE "COBLTUT3".
+01 WS-Audit-Event   PIC X(8).
+01 WS-Audit-Detail  PIC X(40).
 
 PROCEDURE DIVISION.
-DISPLAY "Enter your age: " WITH NO ADVANCING
-ACCEPT Age
-IF Age > 18 THEN 
-       DISPLAY "You can vote"
-ELSE 
-       DISPLAY "You can't vote"
-END-IF   
+MOVE "START" TO WS-Audit-Event
+MOVE "Beginning run" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
+PERFORM GET-VALID-AGE
+PERFORM GET-VALID-BIRTH-MONTH
+PERFORM DETERMINE-VOTE-ELIGIBILITY
 
 *> > GREATER THAN
 *> NOT > NOT GREATER THAN
@@ -48,12 +127,193 @@ IF Age = 5 THEN
        DISPLAY "Go to kindergarten"
 END-IF
 IF Age > 5 AND Age < 18 THEN
-       COMPUTE Grade = Age - 5
-       DISPLAY "Go to grade " Grade
-END-IF        
+       PERFORM DETERMINE-EFFECTIVE-AGE
+       PERFORM LOOKUP-GRADE
+END-IF
 IF Age GREATER THAN OR EQUAL TO 18 THEN
        DISPLAY "Go to college"
 END-IF
 
+PERFORM PROCESS-NUMBER-BATCH
+PERFORM DISPLAY-NUMBER-STATS
+
+PERFORM GET-VALID-SCORE
+PERFORM DETERMINE-PASS-FAIL
 
+MOVE "STOP" TO WS-Audit-Event
+MOVE "Run complete" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
 STOP RUN.
+
+DETERMINE-VOTE-ELIGIBILITY.
+       IF Age > 18
+           SET CanVote TO TRUE
+           MOVE "You can vote" TO WS-Vote-Decision
+       ELSE
+           SET CantVote TO TRUE
+           MOVE "You can't vote" TO WS-Vote-Decision
+       END-IF
+       DISPLAY WS-Vote-Decision
+       PERFORM WRITE-VOTE-AUDIT.
+
+WRITE-VOTE-AUDIT.
+       OPEN EXTEND VoteAuditFile
+       IF WS-Vote-Audit-Status NOT = '00'
+           OPEN OUTPUT VoteAuditFile
+       END-IF
+       MOVE SPACES TO VoteAuditLine
+       STRING "Age " Age " - " WS-Vote-Decision
+           DELIMITED BY SIZE INTO VoteAuditLine
+       WRITE VoteAuditLine
+       CLOSE VoteAuditFile.
+
+GET-VALID-AGE.
+       MOVE 'N' TO WS-Age-Valid
+       PERFORM UNTIL AgeInputOK
+           DISPLAY "Enter your age: " WITH NO ADVANCING
+           ACCEPT WS-Age-Input
+           PERFORM CHECK-AGE-FORMAT
+           IF NOT AgeInputOK
+               DISPLAY "Invalid entry - enter a numeric age"
+           END-IF
+       END-PERFORM
+       MOVE WS-Age-Input TO Age.
+
+*> Digits may be followed by trailing spaces (ACCEPT left-justifies
+*> into the field), but no digit may follow a space, and there must
+*> be at least one digit - same idiom SUMCLRK's CHECK-NUM-ENTRY-FORMAT
+*> uses, needed here because a single-digit age left IS NUMERIC
+*> failing on the trailing space.
+CHECK-AGE-FORMAT.
+       MOVE 'Y' TO WS-Age-Valid
+       MOVE 'N' TO WS-Saw-Space
+       PERFORM VARYING WS-Chk-Idx FROM 1 BY 1 UNTIL WS-Chk-Idx > 2
+           EVALUATE TRUE
+               WHEN WS-Age-Input(WS-Chk-Idx:1) = SPACE
+                   MOVE 'Y' TO WS-Saw-Space
+               WHEN WS-Age-Input(WS-Chk-Idx:1) >= '0' AND
+                    WS-Age-Input(WS-Chk-Idx:1) <= '9'
+                   IF WS-Saw-Space = 'Y'
+                       MOVE 'N' TO WS-Age-Valid
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-Age-Valid
+           END-EVALUATE
+       END-PERFORM
+       IF WS-Age-Input(1:1) = SPACE
+           MOVE 'N' TO WS-Age-Valid
+       END-IF.
+
+GET-VALID-BIRTH-MONTH.
+       MOVE 'N' TO WS-Birth-Month-Valid
+       PERFORM UNTIL BirthMonthInputOK
+           DISPLAY "Enter your birth month (01-12): " WITH NO ADVANCING
+           ACCEPT WS-Birth-Month-Input
+           PERFORM CHECK-BIRTH-MONTH-FORMAT
+           IF NOT BirthMonthInputOK
+               DISPLAY "Invalid entry - enter a numeric month 01-12"
+           END-IF
+       END-PERFORM.
+
+CHECK-BIRTH-MONTH-FORMAT.
+       MOVE 'Y' TO WS-Birth-Month-Valid
+       MOVE 'N' TO WS-Saw-Space
+       PERFORM VARYING WS-Chk-Idx FROM 1 BY 1 UNTIL WS-Chk-Idx > 2
+           EVALUATE TRUE
+               WHEN WS-Birth-Month-Input(WS-Chk-Idx:1) = SPACE
+                   MOVE 'Y' TO WS-Saw-Space
+               WHEN WS-Birth-Month-Input(WS-Chk-Idx:1) >= '0' AND
+                    WS-Birth-Month-Input(WS-Chk-Idx:1) <= '9'
+                   IF WS-Saw-Space = 'Y'
+                       MOVE 'N' TO WS-Birth-Month-Valid
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-Birth-Month-Valid
+           END-EVALUATE
+       END-PERFORM
+       IF WS-Birth-Month-Input(1:1) = SPACE
+           MOVE 'N' TO WS-Birth-Month-Valid
+       END-IF
+       IF WS-Birth-Month-Valid = 'Y'
+           MOVE WS-Birth-Month-Input TO WS-Birth-Month
+           IF WS-Birth-Month < 1 OR WS-Birth-Month > 12
+               MOVE 'N' TO WS-Birth-Month-Valid
+           END-IF
+       END-IF.
+
+DETERMINE-EFFECTIVE-AGE.
+       IF WS-Birth-Month >= WS-Cutoff-Month
+           SUBTRACT 1 FROM Age GIVING WS-Effective-Age
+       ELSE
+           MOVE Age TO WS-Effective-Age
+       END-IF.
+
+LOOKUP-GRADE.
+       SET GT-Idx TO 1
+       SEARCH WS-Grade-Entry
+           AT END
+               DISPLAY "No grade placement for age " WS-Effective-Age
+           WHEN WS-Grade-Table-Age(GT-Idx) = WS-Effective-Age
+               MOVE WS-Grade-Table-Grade(GT-Idx) TO Grade
+               DISPLAY "Go to grade " Grade
+       END-SEARCH.
+
+PROCESS-NUMBER-BATCH.
+       MOVE 'Y' TO WS-More-Numbers
+       DISPLAY "Enter digits one at a time to classify, Q to stop"
+       PERFORM UNTIL NOT MoreNumbers
+           DISPLAY "Enter a digit (or Q): " WITH NO ADVANCING
+           ACCEPT TestNumber
+           IF TestNumber = "Q" OR TestNumber = "q"
+               MOVE 'N' TO WS-More-Numbers
+           ELSE
+               IF ANumber
+                   PERFORM CLASSIFY-NUMBER
+               ELSE
+                   DISPLAY "Invalid entry - enter a single digit"
+               END-IF
+           END-IF
+       END-PERFORM.
+
+CLASSIFY-NUMBER.
+       ADD 1 TO WS-Total-Count
+       IF IsPrime
+           ADD 1 TO WS-Prime-Count
+       END-IF
+       IF IsOdd
+           ADD 1 TO WS-Odd-Count
+       END-IF
+       IF IsEven
+           ADD 1 TO WS-Even-Count
+       END-IF
+       IF LessThan5
+           ADD 1 TO WS-LessThan5-Count
+       END-IF.
+
+DISPLAY-NUMBER-STATS.
+       DISPLAY "Number classification totals:"
+       DISPLAY "  Digits classified..: " WS-Total-Count
+       DISPLAY "  Prime..............: " WS-Prime-Count
+       DISPLAY "  Odd................: " WS-Odd-Count
+       DISPLAY "  Even...............: " WS-Even-Count
+       DISPLAY "  Less than 5........: " WS-LessThan5-Count.
+
+GET-VALID-SCORE.
+       MOVE 'N' TO WS-Score-Valid
+       PERFORM UNTIL ScoreInputOK
+           DISPLAY "Enter a letter grade (A-F): " WITH NO ADVANCING
+           ACCEPT Score
+           IF Score >= "A" AND Score <= "F"
+               MOVE 'Y' TO WS-Score-Valid
+           ELSE
+               MOVE 'N' TO WS-Score-Valid
+               DISPLAY "Invalid entry - enter a single letter A-F"
+           END-IF
+       END-PERFORM.
+
+DETERMINE-PASS-FAIL.
+       IF Score IS PassingScore
+           DISPLAY "Score " Score " is a passing grade"
+       ELSE
+           DISPLAY "Score " Score " is a failing grade"
+       END-IF.
