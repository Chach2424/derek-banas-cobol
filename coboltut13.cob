@@ -1,45 +1,153 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut13.
+*> August 8th 2026 - ProdTable is now loaded from a product master
+*> file at startup instead of being built out of FILLER literals.
+*> August 9th 2026 - StrNum/SplitNum/FlNum/DollarNum widened from a
+*> 4-digit dollar amount (max $99,999.99) to 7 digits so real
+*> transaction amounts don't truncate or fail to fit the picture.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+*> August 9th 2026 - GET-VALID-STRNUM/CHECK-STRNUM-FORMAT (added when
+*> the UNSTRING itself was hardened) now also rejects an entry whose
+*> integer or fractional part is too wide for WNum/FNum, instead of
+*> only checking that the characters look like a number.
+*> August 9th 2026 - DollarNum was one digit short of the 7 integer
+*> digits WNum/FlNum now hold, so a full 7-digit amount lost its
+*> leading digit when displayed - added the missing floating $
+*> position so DollarNum can show all 7 digits.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT ProdMastFile ASSIGN TO 'prod13mast.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD ProdMastFile.
+01 ProdMastRec.
+       02 PMName  PIC X(5).
+       02 PMSizes PIC X(3).
 
 WORKING-STORAGE SECTION.
 01 ProdTable.
-       02 ProdData.
-           03 FILLER PIC X(8) VALUE 'Red SML'.
-           03 FILLER PIC X(8) VALUE 'Blue SML'.
-           03 FILLER PIC X(8) VALUE 'GreenSML'.
-       02 FILLER REDEFINES ProdData.
-           03 Shirt OCCURS 3 TIMES.
-              04 ProdName PIC X(5).
-              04 ProdSizes PIC A OCCURS 3 TIMES.
-             
+       02 Shirt OCCURS 3 TIMES.
+           03 ProdName PIC X(5).
+           03 ProdSizes PIC A OCCURS 3 TIMES.
+01 WS-Shirt-Idx  PIC 9 VALUE 0.
+01 WS-Prod13-EOF PIC X VALUE 'N'.
+
 *> If data is stored as string but you wanna use it as a numeric
 *> here's another use for REDEFINE
 01 ChangeMe.
        02 TextNum PIC X(6).
        02 FloatNum REDEFINES TextNum PIC 9(4)V99.
-01 StrNum PIC X(7).
+01 StrNum PIC X(10).
 01 SplitNum.
-       02 WNum PIC 9(4) VALUE ZERO.
+       02 WNum PIC 9(7) VALUE ZERO.
        02 FNum PIC 99 VALUE ZERO.
-01 FlNum REDEFINES SplitNum PIC 9999V99.
-01 DollarNum PIC $$,$$9.99.
+01 FlNum REDEFINES SplitNum PIC 9(7)V99.
+01 DollarNum PIC $$,$$$,$$9.99.
+
+01 WS-StrNum-Valid  PIC X VALUE 'N'.
+01 WS-Chk-Idx       PIC 99 VALUE 0.
+01 WS-Dot-Count     PIC 9 VALUE 0.
+01 WS-Digit-Count   PIC 99 VALUE 0.
+01 WS-Int-Digit-Count  PIC 99 VALUE 0.
+01 WS-Frac-Digit-Count PIC 99 VALUE 0.
+01 WS-Seen-Dot      PIC X VALUE 'N'.
+01 WS-Chk-Char      PIC X.
+
+01 WS-Audit-Program PIC X(8) VALUE "COBLTT13".
+01 WS-Audit-Event   PIC X(8).
+01 WS-Audit-Detail  PIC X(40).
 
 PROCEDURE DIVISION.
+MOVE "START" TO WS-Audit-Event
+MOVE "Beginning run" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
+PERFORM LOAD-PRODUCTS.
 DISPLAY Shirt(1).
 MOVE '123456' TO TextNum.
 DISPLAY FloatNum.
-DISPLAY "Enter a float: " WITH NO ADVANCING
-ACCEPT StrNum
+PERFORM GET-VALID-STRNUM.
 UNSTRING StrNum
        DELIMITED BY "." OR SPACES
        INTO WNum, FNum
 MOVE FlNum TO DollarNum
 DISPLAY DollarNum.
 
-STOP RUN.          
+MOVE "STOP" TO WS-Audit-Event
+MOVE "Run complete" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
+STOP RUN.
+
+GET-VALID-STRNUM.
+       MOVE 'N' TO WS-StrNum-Valid
+       PERFORM UNTIL WS-StrNum-Valid = 'Y'
+           DISPLAY "Enter a float: " WITH NO ADVANCING
+           ACCEPT StrNum
+           PERFORM CHECK-STRNUM-FORMAT
+           IF WS-StrNum-Valid NOT = 'Y'
+               DISPLAY "Invalid entry - use digits with an optional "
+                   "decimal point, e.g. 123.45 (up to 7 digits before "
+                   "the point, 2 after)"
+           END-IF
+       END-PERFORM.
+
+CHECK-STRNUM-FORMAT.
+       MOVE 0 TO WS-Dot-Count
+       MOVE 0 TO WS-Digit-Count
+       MOVE 0 TO WS-Int-Digit-Count
+       MOVE 0 TO WS-Frac-Digit-Count
+       MOVE 'N' TO WS-Seen-Dot
+       MOVE 'Y' TO WS-StrNum-Valid
+       PERFORM VARYING WS-Chk-Idx FROM 1 BY 1 UNTIL WS-Chk-Idx > 10
+           MOVE StrNum(WS-Chk-Idx:1) TO WS-Chk-Char
+           EVALUATE TRUE
+               WHEN WS-Chk-Char >= '0' AND WS-Chk-Char <= '9'
+                   ADD 1 TO WS-Digit-Count
+                   IF WS-Seen-Dot = 'Y'
+                       ADD 1 TO WS-Frac-Digit-Count
+                   ELSE
+                       ADD 1 TO WS-Int-Digit-Count
+                   END-IF
+               WHEN WS-Chk-Char = '.'
+                   ADD 1 TO WS-Dot-Count
+                   MOVE 'Y' TO WS-Seen-Dot
+               WHEN WS-Chk-Char = SPACE
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'N' TO WS-StrNum-Valid
+           END-EVALUATE
+       END-PERFORM
+       IF WS-Dot-Count > 1
+           MOVE 'N' TO WS-StrNum-Valid
+       END-IF
+       IF WS-Digit-Count = 0
+           MOVE 'N' TO WS-StrNum-Valid
+       END-IF
+       IF WS-Int-Digit-Count > 7
+           MOVE 'N' TO WS-StrNum-Valid
+       END-IF
+       IF WS-Frac-Digit-Count > 2
+           MOVE 'N' TO WS-StrNum-Valid
+       END-IF.
+
+LOAD-PRODUCTS.
+       OPEN INPUT ProdMastFile
+       PERFORM UNTIL WS-Prod13-EOF = 'Y' OR WS-Shirt-Idx >= 3
+           READ ProdMastFile
+               AT END MOVE 'Y' TO WS-Prod13-EOF
+               NOT AT END
+                   ADD 1 TO WS-Shirt-Idx
+                   MOVE PMName TO ProdName(WS-Shirt-Idx)
+                   MOVE PMSizes(1:1) TO ProdSizes(WS-Shirt-Idx,1)
+                   MOVE PMSizes(2:1) TO ProdSizes(WS-Shirt-Idx,2)
+                   MOVE PMSizes(3:1) TO ProdSizes(WS-Shirt-Idx,3)
+           END-READ
+       END-PERFORM
+       CLOSE ProdMastFile.
 
 
 
