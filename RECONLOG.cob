@@ -0,0 +1,53 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONLOG.
+AUTHOR.
+DATE-WRITTEN.August 9th 2026.
+*> Shared end-of-day reconciliation log. Any batch step CALLs this
+*> once, passing its own program id, a short label for what it
+*> counted, how many records it took in, and how many it accounted
+*> for on the way out, and it gets appended to one reconcile.dat
+*> shared across the whole daily run. RECONCILE.cob reads this back
+*> at the end of the stream and reports whether each step balanced
+*> (the same shared-log idea AUDITLOG already uses for run start/stop,
+*> just carrying counts instead of an event name).
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT ReconcileFile ASSIGN TO 'reconcile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Reconcile-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD ReconcileFile.
+01 ReconcileLine PIC X(47).
+
+WORKING-STORAGE SECTION.
+01 WS-Reconcile-Status PIC XX.
+01 WS-Reconcile-Line.
+       COPY RECONREC.
+
+LINKAGE SECTION.
+       01 LK-Program-ID  PIC X(8).
+       01 LK-Step-Label  PIC X(20).
+       01 LK-In-Count    PIC 9(8).
+       01 LK-Out-Count   PIC 9(8).
+
+PROCEDURE DIVISION USING LK-Program-ID, LK-Step-Label, LK-In-Count,
+       LK-Out-Count.
+MAIN-LOGIC.
+       OPEN EXTEND ReconcileFile
+       IF WS-Reconcile-Status NOT = '00'
+           OPEN OUTPUT ReconcileFile
+       END-IF
+       MOVE LK-Program-ID TO RC-Program-ID
+       MOVE LK-Step-Label TO RC-Step-Label
+       MOVE LK-In-Count TO RC-In-Count
+       MOVE LK-Out-Count TO RC-Out-Count
+       WRITE ReconcileLine FROM WS-Reconcile-Line
+       CLOSE ReconcileFile
+       GO TO PROGRAM-EXIT.
+
+PROGRAM-EXIT.
+       EXIT PROGRAM.
