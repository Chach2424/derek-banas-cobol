@@ -0,0 +1,49 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AUDITLOG.
+AUTHOR.
+DATE-WRITTEN.August 9th 2026.
+*> Shared run-level audit log. Any program in the shop CALLs this
+*> once at the start of a run and once at the end, passing its own
+*> program id, an event (e.g. START/STOP), and a short detail
+*> string, and it gets appended to one runaudit.txt shared by the
+*> whole shop instead of every program keeping its own private
+*> audit trail (coboltut3's VoteAuditFile records what a run
+*> decided; this records that the run happened at all).
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT RunAuditFile ASSIGN TO 'runaudit.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Audit-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD RunAuditFile.
+01 RunAuditLine PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 WS-Audit-Status PIC XX.
+01 WS-Audit-Line.
+       COPY AUDITREC.
+
+LINKAGE SECTION.
+       01 LK-Program-ID PIC X(8).
+       01 LK-Event      PIC X(8).
+       01 LK-Detail     PIC X(40).
+
+PROCEDURE DIVISION USING LK-Program-ID, LK-Event, LK-Detail.
+MAIN-LOGIC.
+       OPEN EXTEND RunAuditFile
+       IF WS-Audit-Status NOT = '00'
+           OPEN OUTPUT RunAuditFile
+       END-IF
+       MOVE LK-Program-ID TO RA-Program-ID
+       MOVE LK-Event TO RA-Event
+       MOVE LK-Detail TO RA-Detail
+       WRITE RunAuditLine FROM WS-Audit-Line
+       CLOSE RunAuditFile
+       GO TO PROGRAM-EXIT.
+
+PROGRAM-EXIT.
+       EXIT PROGRAM.
