@@ -0,0 +1,22 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUBFOUR.
+AUTHOR.
+DATE-WRITTEN.August 9th 2026.
+*> Split out of coboltut4's SubFour paragraph so it can be CALLed
+*> as a standalone subroutine instead of only being PERFORMed
+*> from within one program.
+*> August 9th 2026 - the message SubFour displays is now supplied
+*> by the caller instead of always being the literal "Repeat".
+*> August 9th 2026 - LINKAGE items renamed from LK-Status/LK-Message
+*> to LStatus/LMessage, matching GETSUM's LNum1/LSum1/LStatus naming.
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LStatus  PIC 9.
+       01 LMessage PIC X(20).
+
+PROCEDURE DIVISION USING LStatus, LMessage.
+       DISPLAY LMessage
+       MOVE 0 TO LStatus.
+
+EXIT PROGRAM.
