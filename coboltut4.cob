@@ -1,8 +1,18 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
-PROGRAM-ID. coboltut3.
-AUTHOR. 
+PROGRAM-ID. coboltut4.
+AUTHOR.
 DATE-WRITTEN.November 2nd 2022
+*> August 9th 2026 - SubOne/SubTwo/SubThree/SubFour used to be
+*> paragraphs PERFORMed within this one program. They are now
+*> separate CALLable subprograms (SUBONE/SUBTWO/SUBTHREE/SUBFOUR)
+*> so other programs in the shop can reuse them, the same pattern
+*> GETSUM already uses. This program just drives the chain.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+*> August 9th 2026 - SubFour's repeat count and message are now set
+*> here and passed down through SubOne instead of being hardcoded
+*> inside SubOne/SubFour themselves.
 ENVIRONMENT DIVISION.
 
 CONFIGURATION SECTION.
@@ -11,25 +21,19 @@ CONFIGURATION SECTION.
 DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.
-
+01 WS-Status PIC 9 VALUE 0.
+01 WS-Repeat-Count PIC 9(2) VALUE 2.
+01 WS-Message PIC X(20) VALUE "Repeat".
+01 WS-Audit-Program PIC X(8) VALUE "COBLTUT4".
+01 WS-Audit-Event   PIC X(8).
+01 WS-Audit-Detail  PIC X(40).
 
 PROCEDURE DIVISION.
-SubOne.
-       DISPLAY "In paragraph 1"
-       PERFORM SubTwo
-       DISPLAY "Returned to paragraph 1"
-       PERFORM SubFour 2 TIMES     
-       STOP RUN.
-
-SubThree.
-       DISPLAY "In paragraph 3".
-
-SubTwo.
-       DISPLAY "In paragraph 2"
-       PERFORM SubThree
-       DISPLAY "Returned to paragraph 2".
-       
-SubFour.
-       DISPLAY "Repeat".
-
+MOVE "START" TO WS-Audit-Event
+MOVE "Beginning run" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
+CALL "SUBONE" USING WS-Status, WS-Repeat-Count, WS-Message
+MOVE "STOP" TO WS-Audit-Event
+MOVE "Run complete" TO WS-Audit-Detail
+CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event, WS-Audit-Detail
 STOP RUN.
