@@ -0,0 +1,43 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUBONE.
+AUTHOR.
+DATE-WRITTEN.August 9th 2026.
+*> Split out of coboltut4's SubOne paragraph so it can be CALLed
+*> as a standalone subroutine instead of only being PERFORMed
+*> from within one program. SubTwo/SubThree/SubFour are now
+*> separate CALLable subprograms rather than local paragraphs.
+*> August 9th 2026 - SubFour's repeat count and message are now
+*> passed down from the caller instead of a hardcoded 2 TIMES and
+*> a literal "Repeat".
+*> August 9th 2026 - LINKAGE items renamed from LK-Status/LK-Repeat-
+*> Count/LK-Message to LStatus/LRepeatCount/LMessage, matching
+*> GETSUM's LNum1/LSum1/LStatus naming instead of introducing a
+*> second, different convention for a subprogram written the same
+*> week.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-Status PIC 9 VALUE 0.
+01 WS-SubFour-Idx PIC 9(2) VALUE 0.
+
+LINKAGE SECTION.
+       01 LStatus      PIC 9.
+       01 LRepeatCount PIC 9(2).
+       01 LMessage     PIC X(20).
+
+PROCEDURE DIVISION USING LStatus, LRepeatCount, LMessage.
+MAIN-LOGIC.
+       DISPLAY "In paragraph 1"
+       CALL "SUBTWO" USING WS-Status
+       DISPLAY "Returned to paragraph 1"
+       PERFORM CALL-SUBFOUR
+           VARYING WS-SubFour-Idx FROM 1 BY 1
+           UNTIL WS-SubFour-Idx > LRepeatCount
+       MOVE 0 TO LStatus
+       GO TO PROGRAM-EXIT.
+
+CALL-SUBFOUR.
+       CALL "SUBFOUR" USING WS-Status, LMessage.
+
+PROGRAM-EXIT.
+       EXIT PROGRAM.
