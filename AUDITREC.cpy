@@ -0,0 +1,15 @@
+      *>-----------------------------------------------------------
+      *> AUDITREC - shared run-level audit log record layout.
+      *>
+      *> Included at level 05 under WS-Audit-Line in AUDITLOG.cob,
+      *> which is then written to RunAuditLine with WRITE ... FROM
+      *> (the same technique coboltut14 uses for SStudData/WStudData).
+      *> August 9th 2026 - split out so the record layout is defined
+      *> once, the same way CUSTREC is shared between coboltut2 and
+      *> coboltut12.
+      *>-----------------------------------------------------------
+       05 RA-Program-ID PIC X(8).
+       05 FILLER        PIC X(1) VALUE SPACE.
+       05 RA-Event      PIC X(8).
+       05 FILLER        PIC X(1) VALUE SPACE.
+       05 RA-Detail     PIC X(40).
