@@ -0,0 +1,20 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUBTWO.
+AUTHOR.
+DATE-WRITTEN.August 9th 2026.
+*> Split out of coboltut4's SubTwo paragraph so it can be CALLed
+*> as a standalone subroutine instead of only being PERFORMed
+*> from within one program.
+*> August 9th 2026 - LINKAGE item renamed from LK-Status to LStatus,
+*> matching GETSUM's LNum1/LSum1/LStatus naming.
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LStatus PIC 9.
+
+PROCEDURE DIVISION USING LStatus.
+       DISPLAY "In paragraph 2"
+       CALL "SUBTHREE" USING LStatus
+       DISPLAY "Returned to paragraph 2".
+
+EXIT PROGRAM.
