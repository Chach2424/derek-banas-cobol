@@ -1,6 +1,48 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut14.
+AUTHOR.
+DATE-WRITTEN.November 2nd 2022
+*> August 8th 2026 - switched the SORT to an INPUT/OUTPUT PROCEDURE
+*> so a checkpoint count can be kept as SortedFile is written. If
+*> the job abends partway through a large student.dat, rerunning it
+*> resumes from the last checkpoint instead of rewriting records
+*> that already made it into student2.dat.
+*> August 9th 2026 - OrgFile records that fail basic validation
+*> (a non-numeric IDNum) are now diverted to a reject file with a
+*> reason instead of being sorted in as garbage or aborting the
+*> whole step.
+*> August 9th 2026 - Every record written to SortedFile is now also
+*> written as a CSV line to student2.csv, so the roster can be
+*> opened straight into a spreadsheet alongside the fixed-width
+*> student2.dat.
+*> August 9th 2026 - Start and finish of a run are now logged to the
+*> shop's shared runaudit.txt via AUDITLOG.
+*> August 9th 2026 - Every record written to SortedFile is now also
+*> written to a dated archive copy (student2_YYYYMMDD.dat) so a prior
+*> day's roster can still be pulled after student2.dat has since been
+*> overwritten by a later run.
+*> August 9th 2026 - Records read vs. records accounted for (written,
+*> dropped as a duplicate, or rejected) are now logged to the shop's
+*> shared reconcile.dat via RECONLOG, for the end-of-day reconciliation
+*> report.
+*> August 9th 2026 - Widened DupLine (was truncating the duplicate
+*> message). The checkpoint file now also carries the running written
+*> count across a restart instead of starting it back at zero, so the
+*> reconciliation totals stay right on a restarted run. SortedFile,
+*> CsvFile, and ArchiveFile now check FILE STATUS after OPEN EXTEND
+*> and fall back to OPEN OUTPUT like every other file in this job,
+*> since ArchiveFile's dated name can point at a file that doesn't
+*> exist yet if a restart crosses midnight.
+*> August 9th 2026 - The OPEN OUTPUT fallback above was too generous:
+*> on a restart (checkpoint count > 0), falling back to OPEN OUTPUT
+*> for student2.dat or student2.csv truncates a file the checkpoint
+*> is trusting to already hold prior records, silently losing them.
+*> Restarting now hard-fails with a non-zero RETURN-CODE if either
+*> file can't be opened for EXTEND, instead of quietly starting over.
+*> ArchiveFile keeps the OPEN OUTPUT fallback, since its dated name is
+*> expected to point at a brand new file once a restart crosses
+*> midnight.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
@@ -8,44 +50,276 @@ FILE-CONTROL.
        SELECT OrgFile ASSIGN TO 'student.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT SortedFile ASSIGN TO 'student2.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Sorted-Status.
+       SELECT CkptFile ASSIGN TO 'sort.ckpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Ckpt-Status.
+       SELECT DupFile ASSIGN TO 'student_dup.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CtlRptFile ASSIGN TO 'sortctl.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RejectFile ASSIGN TO 'student_reject.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CsvFile ASSIGN TO 'student2.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Csv-Status.
+       SELECT ArchiveFile ASSIGN TO DYNAMIC WS-Archive-Name
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Archive-Status.
 
 DATA DIVISION.
 FILE SECTION.
 FD OrgFile.
 01 StudData.
-       02 IDNum PIC 9.
-       02 StudName PIC X(10).
+       02 IDNum PIC 9(6).
+       02 StudName PIC X(30).
 
 *> SD is going to be used whenever you're working with sorted files
 SD WorkFile.
 01 WStudData.
-       02 WIDNum PIC 9.
-       02 WStudName PIC X(10).
+       02 WIDNum PIC 9(6).
+       02 WStudName PIC X(30).
 FD SortedFile.
 01 SStudData.
-       02 SIDNum PIC 9.
-       02 SStudName PIC X(10).
+       02 SIDNum PIC 9(6).
+       02 SStudName PIC X(30).
 
-WORKING-STORAGE SECTION.
+FD CkptFile.
+01 CkptRec.
+       02 CkptReturnedCount PIC 9(8).
+       02 CkptWrittenCount  PIC 9(8).
+
+FD DupFile.
+01 DupLine PIC X(85).
+
+FD CtlRptFile.
+01 CtlRptLine PIC X(60).
 
+FD RejectFile.
+01 RejectLine PIC X(80).
+
+FD CsvFile.
+01 CsvLine PIC X(40).
+
+FD ArchiveFile.
+01 ArchiveLine PIC X(36).
+
+WORKING-STORAGE SECTION.
+01 WS-Ckpt-Status    PIC XX.
+01 WS-Sorted-Status  PIC XX.
+01 WS-Csv-Status     PIC XX.
+01 WS-Archive-Status PIC XX.
+01 WS-Ckpt-Count     PIC 9(8) VALUE 0.
+01 WS-Returned-Count PIC 9(8) VALUE 0.
+01 WS-Read-Count     PIC 9(8) VALUE 0.
+01 WS-Written-Count  PIC 9(8) VALUE 0.
+01 WS-Dup-Count      PIC 9(8) VALUE 0.
+01 WS-Org-EOF        PIC X VALUE 'N'.
+01 WS-Sort-EOF       PIC X VALUE 'N'.
+01 WS-Has-Prev-IDNum PIC X VALUE 'N'.
+01 WS-Prev-IDNum     PIC 9(6).
+01 WS-Reject-Count   PIC 9(8) VALUE 0.
+01 WS-Org-Rec-Valid  PIC X VALUE 'Y'.
+01 WS-Csv-Name       PIC X(30).
+01 WS-Archive-Date   PIC 9(8).
+01 WS-Archive-Name   PIC X(21).
+01 WS-Audit-Program  PIC X(8) VALUE "COBLTT14".
+01 WS-Audit-Event    PIC X(8).
+01 WS-Audit-Detail   PIC X(40).
+01 WS-Recon-Step-Label PIC X(20) VALUE "Student sort".
+01 WS-Recon-Accounted  PIC 9(8).
 
 PROCEDURE DIVISION.
-SORT WorkFile ON ASCENDING KEY SIDNum
-       USING OrgFile
-       GIVING SortedFile
+MAIN-LOGIC.
+       MOVE "START" TO WS-Audit-Event
+       MOVE "Beginning run" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       PERFORM READ-CHECKPOINT
+       SORT WorkFile ON ASCENDING KEY WIDNum
+                      ON ASCENDING KEY WStudName
+           INPUT PROCEDURE IS READ-ORG-FILE
+           OUTPUT PROCEDURE IS WRITE-SORTED-FILE
+       PERFORM CLEAR-CHECKPOINT
+       PERFORM WRITE-CONTROL-REPORT
+       COMPUTE WS-Recon-Accounted =
+           WS-Written-Count + WS-Dup-Count + WS-Reject-Count
+       CALL "RECONLOG" USING WS-Audit-Program, WS-Recon-Step-Label,
+           WS-Read-Count, WS-Recon-Accounted
+       MOVE "STOP" TO WS-Audit-Event
+       MOVE "Run complete" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       STOP RUN.
+
+WRITE-CONTROL-REPORT.
+       OPEN OUTPUT CtlRptFile
+       MOVE SPACES TO CtlRptLine
+       STRING "Student Sort Control Report" DELIMITED BY SIZE
+           INTO CtlRptLine
+       WRITE CtlRptLine
+       MOVE SPACES TO CtlRptLine
+       STRING "Records read from OrgFile.......: " WS-Read-Count
+           DELIMITED BY SIZE INTO CtlRptLine
+       WRITE CtlRptLine
+       MOVE SPACES TO CtlRptLine
+       STRING "Records written to SortedFile...: " WS-Written-Count
+           DELIMITED BY SIZE INTO CtlRptLine
+       WRITE CtlRptLine
+       MOVE SPACES TO CtlRptLine
+       STRING "Duplicate records dropped.......: " WS-Dup-Count
+           DELIMITED BY SIZE INTO CtlRptLine
+       WRITE CtlRptLine
+       MOVE SPACES TO CtlRptLine
+       STRING "Records rejected (bad IDNum)....: " WS-Reject-Count
+           DELIMITED BY SIZE INTO CtlRptLine
+       WRITE CtlRptLine
+       CLOSE CtlRptFile.
 
-STOP RUN.          
+READ-CHECKPOINT.
+       MOVE 0 TO WS-Ckpt-Count
+       MOVE 0 TO WS-Written-Count
+       OPEN INPUT CkptFile
+       IF WS-Ckpt-Status = '00'
+           READ CkptFile
+               NOT AT END
+                   MOVE CkptReturnedCount TO WS-Ckpt-Count
+                   MOVE CkptWrittenCount TO WS-Written-Count
+           END-READ
+           CLOSE CkptFile
+       END-IF.
 
+WRITE-CHECKPOINT.
+       OPEN OUTPUT CkptFile
+       MOVE WS-Returned-Count TO CkptReturnedCount
+       MOVE WS-Written-Count TO CkptWrittenCount
+       WRITE CkptRec
+       CLOSE CkptFile.
 
+CLEAR-CHECKPOINT.
+       CALL "CBL_DELETE_FILE" USING "sort.ckpt".
 
-       
-      
+READ-ORG-FILE.
+       OPEN INPUT OrgFile
+       OPEN OUTPUT RejectFile
+       PERFORM UNTIL WS-Org-EOF = 'Y'
+           READ OrgFile
+               AT END MOVE 'Y' TO WS-Org-EOF
+               NOT AT END
+                   ADD 1 TO WS-Read-Count
+                   PERFORM VALIDATE-ORG-RECORD
+                   IF WS-Org-Rec-Valid = 'Y'
+                       RELEASE WStudData FROM StudData
+                   ELSE
+                       ADD 1 TO WS-Reject-Count
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE OrgFile
+       CLOSE RejectFile.
 
-     
-       
+VALIDATE-ORG-RECORD.
+       MOVE 'Y' TO WS-Org-Rec-Valid
+       IF IDNum NOT NUMERIC
+           MOVE 'N' TO WS-Org-Rec-Valid
+       END-IF.
 
+WRITE-REJECT-RECORD.
+       MOVE SPACES TO RejectLine
+       STRING "Rejected record (" StudData
+           ") - IDNum is not numeric" DELIMITED BY SIZE
+           INTO RejectLine
+       WRITE RejectLine.
 
+WRITE-SORTED-FILE.
+       PERFORM BUILD-ARCHIVE-NAME
+       IF WS-Ckpt-Count > 0
+           OPEN EXTEND SortedFile
+           IF WS-Sorted-Status NOT = '00'
+               DISPLAY "FATAL: sort.ckpt shows " WS-Ckpt-Count
+                   " record(s) already committed, but student2.dat "
+                   "could not be opened for EXTEND (status "
+                   WS-Sorted-Status ")"
+               DISPLAY "Resuming from this checkpoint against a fresh "
+                   "student2.dat would silently drop the records "
+                   "already counted as written."
+               DISPLAY "Restore student2.dat from the last good copy, "
+                   "or clear sort.ckpt to rerun the whole file, then "
+                   "resubmit this step."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND CsvFile
+           IF WS-Csv-Status NOT = '00'
+               DISPLAY "FATAL: sort.ckpt shows " WS-Ckpt-Count
+                   " record(s) already committed, but student2.csv "
+                   "could not be opened for EXTEND (status "
+                   WS-Csv-Status ")"
+               DISPLAY "Resuming from this checkpoint against a fresh "
+                   "student2.csv would silently drop the rows already "
+                   "counted as written."
+               DISPLAY "Restore student2.csv from the last good copy, "
+                   "or clear sort.ckpt to rerun the whole file, then "
+                   "resubmit this step."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND ArchiveFile
+           IF WS-Archive-Status NOT = '00'
+               OPEN OUTPUT ArchiveFile
+           END-IF
+       ELSE
+           OPEN OUTPUT SortedFile
+           OPEN OUTPUT CsvFile
+           OPEN OUTPUT ArchiveFile
+           MOVE "IDNum,StudName" TO CsvLine
+           WRITE CsvLine
+       END-IF
+       OPEN OUTPUT DupFile
+       PERFORM UNTIL WS-Sort-EOF = 'Y'
+           RETURN WorkFile
+               AT END MOVE 'Y' TO WS-Sort-EOF
+               NOT AT END
+                   ADD 1 TO WS-Returned-Count
+                   PERFORM CHECK-FOR-DUPLICATE
+           END-RETURN
+       END-PERFORM
+       CLOSE SortedFile
+       CLOSE CsvFile
+       CLOSE ArchiveFile
+       CLOSE DupFile.
 
+BUILD-ARCHIVE-NAME.
+       ACCEPT WS-Archive-Date FROM DATE YYYYMMDD
+       MOVE SPACES TO WS-Archive-Name
+       STRING "student2_" WS-Archive-Date ".dat" DELIMITED BY SIZE
+           INTO WS-Archive-Name.
 
+CHECK-FOR-DUPLICATE.
+       IF WS-Has-Prev-IDNum = 'Y' AND WIDNum = WS-Prev-IDNum
+           ADD 1 TO WS-Dup-Count
+           MOVE SPACES TO DupLine
+           STRING "Duplicate IDNum " WIDNum " (" WStudName
+               ") dropped before SortedFile" DELIMITED BY SIZE
+               INTO DupLine
+           WRITE DupLine
+       ELSE
+           IF WS-Returned-Count > WS-Ckpt-Count
+               WRITE SStudData FROM WStudData
+               WRITE ArchiveLine FROM WStudData
+               PERFORM WRITE-CSV-RECORD
+               ADD 1 TO WS-Written-Count
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+       END-IF
+       MOVE WIDNum TO WS-Prev-IDNum
+       MOVE 'Y' TO WS-Has-Prev-IDNum.
 
+WRITE-CSV-RECORD.
+       MOVE WStudName TO WS-Csv-Name
+       MOVE SPACES TO CsvLine
+       STRING WIDNum "," WS-Csv-Name DELIMITED BY SIZE
+           INTO CsvLine
+       WRITE CsvLine.
