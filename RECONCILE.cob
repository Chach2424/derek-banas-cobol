@@ -0,0 +1,103 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCILE.
+AUTHOR.
+DATE-WRITTEN.August 9th 2026.
+*> End-of-day reconciliation step for daily_batch.sh. Reads the
+*> reconcile.dat log that each of the day's steps appended a line to
+*> via RECONLOG, and reports whether every step's input count was
+*> fully accounted for by its output count, plus a grand total across
+*> the whole run.
+*> August 9th 2026 - ReconRptLine widened from 70 to 85 characters;
+*> the out-of-balance line was overrunning 70 and truncating the
+*> "*** OUT OF BALANCE ***" alarm text this report exists to show.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT ReconcileFile ASSIGN TO 'reconcile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ReconRptFile ASSIGN TO 'reconcil.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ReconcileFile.
+01 ReconcileLine PIC X(47).
+
+FD ReconRptFile.
+01 ReconRptLine PIC X(85).
+
+WORKING-STORAGE SECTION.
+01 WS-Reconcile-Rec.
+       COPY RECONREC.
+01 WS-Recon-EOF          PIC X VALUE 'N'.
+01 WS-Grand-In           PIC 9(8) VALUE 0.
+01 WS-Grand-Out          PIC 9(8) VALUE 0.
+01 WS-Step-Count         PIC 9(4) VALUE 0.
+01 WS-Out-Of-Balance-Cnt PIC 9(4) VALUE 0.
+01 WS-Audit-Program      PIC X(8) VALUE "RECONCIL".
+01 WS-Audit-Event        PIC X(8).
+01 WS-Audit-Detail       PIC X(40).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+       MOVE "START" TO WS-Audit-Event
+       MOVE "Beginning run" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       OPEN INPUT ReconcileFile
+       OPEN OUTPUT ReconRptFile
+       MOVE SPACES TO ReconRptLine
+       STRING "End of Day Reconciliation Report" DELIMITED BY SIZE
+           INTO ReconRptLine
+       WRITE ReconRptLine
+       PERFORM UNTIL WS-Recon-EOF = 'Y'
+           READ ReconcileFile INTO WS-Reconcile-Rec
+               AT END MOVE 'Y' TO WS-Recon-EOF
+               NOT AT END
+                   ADD 1 TO WS-Step-Count
+                   PERFORM WRITE-RECON-LINE
+           END-READ
+       END-PERFORM
+       PERFORM WRITE-RECON-SUMMARY
+       CLOSE ReconcileFile
+       CLOSE ReconRptFile
+       MOVE "STOP" TO WS-Audit-Event
+       MOVE "Run complete" TO WS-Audit-Detail
+       CALL "AUDITLOG" USING WS-Audit-Program, WS-Audit-Event,
+           WS-Audit-Detail
+       STOP RUN.
+
+WRITE-RECON-LINE.
+       ADD RC-In-Count TO WS-Grand-In
+       ADD RC-Out-Count TO WS-Grand-Out
+       MOVE SPACES TO ReconRptLine
+       IF RC-In-Count = RC-Out-Count
+           STRING RC-Program-ID " " RC-Step-Label " In: " RC-In-Count
+               " Out: " RC-Out-Count " BALANCED" DELIMITED BY SIZE
+               INTO ReconRptLine
+       ELSE
+           ADD 1 TO WS-Out-Of-Balance-Cnt
+           STRING RC-Program-ID " " RC-Step-Label " In: " RC-In-Count
+               " Out: " RC-Out-Count " *** OUT OF BALANCE ***"
+               DELIMITED BY SIZE INTO ReconRptLine
+       END-IF
+       WRITE ReconRptLine.
+
+WRITE-RECON-SUMMARY.
+       MOVE SPACES TO ReconRptLine
+       STRING "Steps reconciled................: " WS-Step-Count
+           DELIMITED BY SIZE INTO ReconRptLine
+       WRITE ReconRptLine
+       MOVE SPACES TO ReconRptLine
+       STRING "Steps out of balance............: " WS-Out-Of-Balance-Cnt
+           DELIMITED BY SIZE INTO ReconRptLine
+       WRITE ReconRptLine
+       MOVE SPACES TO ReconRptLine
+       STRING "Grand total records in..........: " WS-Grand-In
+           DELIMITED BY SIZE INTO ReconRptLine
+       WRITE ReconRptLine
+       MOVE SPACES TO ReconRptLine
+       STRING "Grand total records out.........: " WS-Grand-Out
+           DELIMITED BY SIZE INTO ReconRptLine
+       WRITE ReconRptLine.
